@@ -0,0 +1,88 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EmployeeMaint.
+000300
+000400 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000700     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPLOYEE-MASTER"
+000800       ORGANIZATION IS INDEXED
+000900       ACCESS MODE IS DYNAMIC
+001000       RECORD KEY IS EMPLOYEE-ID
+001100       FILE STATUS IS WS-MASTER-STATUS.
+001200
+001300 DATA DIVISION.
+001400 FILE SECTION.
+001500 FD  EMPLOYEE-MASTER-FILE.
+001600     COPY "employee-master.cpy".
+001700
+001800 WORKING-STORAGE SECTION.
+001900
+002000 01 WS-MASTER-STATUS   PIC XX.
+002100   88 MASTER-OK               VALUE "00".
+002200
+002300 01 WS-QUIT-SW         PIC X VALUE "N".
+002400   88 QUIT-MAINTENANCE       VALUE "Y".
+002500
+002600 01 WS-SCR-EMPLOYEE-ID PIC 9(5) VALUE 0.
+002700 01 WS-NEW-SALARY      PIC 9(5)V99 VALUE 0.
+002800
+002900 SCREEN SECTION.
+003000 01 SCR-ID-ENTRY.
+003100   02 BLANK SCREEN.
+003200   02 LINE 1 COLUMN 1 VALUE "Employee Pay Maintenance".
+003300   02 LINE 3 COLUMN 1 VALUE "Employee ID (0 to quit) : ".
+003400   02 LINE 3 COLUMN 27 PIC 9(5) USING WS-SCR-EMPLOYEE-ID.
+003500
+003600 01 SCR-DETAIL.
+003700   02 BLANK SCREEN.
+003800   02 LINE 1 COLUMN 1 VALUE "Employee Pay Maintenance".
+003900   02 LINE 3 COLUMN 1 VALUE "Employee ID : ".
+004000   02 LINE 3 COLUMN 15 PIC 9(5) FROM EMPLOYEE-ID.
+004100   02 LINE 4 COLUMN 1 VALUE "Name        : ".
+004200   02 LINE 4 COLUMN 15 PIC X(20) FROM EMPLOYEE-NAME.
+004300   02 LINE 5 COLUMN 1 VALUE "Class       : ".
+004400   02 LINE 5 COLUMN 15 PIC X(2) FROM EMPLOYEE-CLASS.
+004500   02 LINE 6 COLUMN 1 VALUE "Salary      : ".
+004600   02 LINE 6 COLUMN 15 PIC ZZZZ9.99 FROM SALARY.
+004700   02 LINE 8 COLUMN 1 VALUE
+004800       "New salary (0 = no change) : ".
+004900   02 LINE 8 COLUMN 30 PIC 9(5)V99 USING WS-NEW-SALARY.
+005000
+005100 PROCEDURE DIVISION.
+005200     OPEN I-O EMPLOYEE-MASTER-FILE.
+005210     IF NOT MASTER-OK
+005220       DISPLAY "Employee master file open error, status "
+005230           WS-MASTER-STATUS
+005240       STOP RUN
+005250     END-IF.
+005300
+005400     PERFORM UNTIL QUIT-MAINTENANCE
+005500       MOVE 0 TO WS-SCR-EMPLOYEE-ID
+005600       DISPLAY SCR-ID-ENTRY
+005700       ACCEPT SCR-ID-ENTRY
+005800       IF WS-SCR-EMPLOYEE-ID = 0
+005900         SET QUIT-MAINTENANCE TO TRUE
+006000       ELSE
+006100         MOVE WS-SCR-EMPLOYEE-ID TO EMPLOYEE-ID
+006200         READ EMPLOYEE-MASTER-FILE
+006300           INVALID KEY
+006400             DISPLAY "Employee not found : "
+006500                 WS-SCR-EMPLOYEE-ID
+006600           NOT INVALID KEY
+006700             MOVE 0 TO WS-NEW-SALARY
+006800             DISPLAY SCR-DETAIL
+006900             ACCEPT SCR-DETAIL
+007000             IF WS-NEW-SALARY > 0
+007100               MOVE WS-NEW-SALARY TO SALARY
+007200               REWRITE EMPLOYEE-MASTER-RECORD
+007300                 INVALID KEY
+007400                   DISPLAY "Update failed for employee : "
+007500                       EMPLOYEE-ID
+007600               END-REWRITE
+007700             END-IF
+007800         END-READ
+007900       END-IF
+008000     END-PERFORM.
+008100
+008200     CLOSE EMPLOYEE-MASTER-FILE.
+008300     GOBACK.
