@@ -0,0 +1,152 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PayrollReconciliation.
+000300
+000400 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000700     SELECT CALL-AUDIT-FILE ASSIGN TO "CALL-AUDIT-LOG"
+000800       ORGANIZATION IS SEQUENTIAL
+000900       FILE STATUS IS WS-AUDIT-STATUS.
+001000     SELECT GL-CONTROL-FILE ASSIGN TO "GL-CONTROL"
+001100       ORGANIZATION IS SEQUENTIAL
+001200       FILE STATUS IS WS-GL-STATUS.
+001300     SELECT RECONCILE-REPORT-FILE ASSIGN TO "RECONCILE-REPORT"
+001400       ORGANIZATION IS SEQUENTIAL
+001500       FILE STATUS IS WS-REPORT-STATUS.
+001600
+001700 DATA DIVISION.
+001800 FILE SECTION.
+001900 FD  CALL-AUDIT-FILE.
+002000     COPY "audit-record.cpy".
+002100
+002200 FD  GL-CONTROL-FILE.
+002300     COPY "gl-control.cpy".
+002400
+002500 FD  RECONCILE-REPORT-FILE.
+002600 01  RECONCILE-REPORT-LINE   PIC X(80).
+002700
+002800 WORKING-STORAGE SECTION.
+002900
+003000 01 WS-AUDIT-STATUS  PIC XX.
+003100   88 AUDIT-OK              VALUE "00".
+003200   88 AUDIT-EOF             VALUE "10".
+003300
+003400 01 WS-GL-STATUS     PIC XX.
+003500   88 GL-OK                 VALUE "00".
+003600
+003700 01 WS-REPORT-STATUS PIC XX.
+003800   88 REPORT-OK             VALUE "00".
+003900
+004000 01 WS-TOLERANCE      PIC 9(3)V99 VALUE 1.00.
+004100 01 WS-PAYROLL-TOTAL  PIC S9(7)V99 VALUE 0.
+004200 01 WS-DIFFERENCE     PIC S9(7)V99 VALUE 0.
+004300 01 WS-TARGET-BATCH-ID PIC X(8).
+004400 01 WS-EXCLUDED-COUNT PIC 9(6) VALUE 0.
+004500
+004600 01 WS-OVERFLOW-SW     PIC X VALUE "N".
+004700   88 TOTAL-OVERFLOW         VALUE "Y".
+004800
+004900 01 WS-TOTAL-LINE.
+005000   02 FILLER              PIC X(22) VALUE
+005100       "Payroll total      : ".
+005200   02 WS-TL-PAYROLL       PIC -(7)9.99.
+005300   02 FILLER              PIC X(45) VALUE SPACES.
+005400
+005500 01 WS-GL-LINE.
+005600   02 FILLER              PIC X(22) VALUE
+005700       "GL control total   : ".
+005800   02 WS-GL-AMOUNT        PIC -(7)9.99.
+005900   02 FILLER              PIC X(45) VALUE SPACES.
+006000
+006100 01 WS-DIFF-LINE.
+006200   02 FILLER              PIC X(22) VALUE
+006300       "Difference          : ".
+006400   02 WS-DL-DIFFERENCE    PIC -(7)9.99.
+006500   02 FILLER              PIC X(45) VALUE SPACES.
+006600
+006700 01 WS-EXCLUDED-LINE.
+006800   02 FILLER              PIC X(22) VALUE
+006900       "Rejects excluded   : ".
+007000   02 WS-EL-COUNT         PIC ZZZZZ9.
+007100   02 FILLER              PIC X(45) VALUE SPACES.
+007200
+007300 01 WS-RESULT-LINE.
+007400   02 FILLER              PIC X(22) VALUE
+007500       "Reconciliation      : ".
+007600   02 WS-RL-RESULT        PIC X(8).
+007700   02 FILLER              PIC X(44) VALUE SPACES.
+007800
+007900 PROCEDURE DIVISION.
+008000     OPEN INPUT GL-CONTROL-FILE.
+008100     READ GL-CONTROL-FILE
+008200       AT END
+008300         DISPLAY "GL control file is empty - cannot reconcile"
+008400         CLOSE GL-CONTROL-FILE
+008500         STOP RUN
+008600     END-READ.
+008700     IF NOT GL-OK
+008800       DISPLAY "GL control file read error, status " WS-GL-STATUS
+008900       CLOSE GL-CONTROL-FILE
+009000       STOP RUN
+009100     END-IF.
+009200     MOVE GC-BATCH-ID TO WS-TARGET-BATCH-ID.
+009300     CLOSE GL-CONTROL-FILE.
+009400
+009500     OPEN INPUT CALL-AUDIT-FILE.
+009600     PERFORM UNTIL AUDIT-EOF
+009700       READ CALL-AUDIT-FILE
+009800         AT END SET AUDIT-EOF TO TRUE
+009900         NOT AT END
+010000           IF NOT AUDIT-OK
+010100             DISPLAY "Audit log read error, status "
+010200                 WS-AUDIT-STATUS
+010300             CLOSE CALL-AUDIT-FILE
+010400             STOP RUN
+010500           END-IF
+010600           IF AR-BATCH-ID = WS-TARGET-BATCH-ID
+010700             IF AR-ERROR-CODE = 0
+010800               ADD AR-SALARY-OUT TO WS-PAYROLL-TOTAL
+010900                 ON SIZE ERROR SET TOTAL-OVERFLOW TO TRUE
+011000             ELSE
+011100               ADD 1 TO WS-EXCLUDED-COUNT
+011200             END-IF
+011300           END-IF
+011400       END-READ
+011500     END-PERFORM.
+011600     CLOSE CALL-AUDIT-FILE.
+011700
+011800     IF NOT TOTAL-OVERFLOW
+011900       COMPUTE WS-DIFFERENCE =
+012000           WS-PAYROLL-TOTAL - GC-CONTROL-TOTAL
+012100         ON SIZE ERROR SET TOTAL-OVERFLOW TO TRUE
+012200     END-IF.
+012300
+012400     OPEN OUTPUT RECONCILE-REPORT-FILE.
+012500     MOVE WS-PAYROLL-TOTAL TO WS-TL-PAYROLL.
+012600     WRITE RECONCILE-REPORT-LINE FROM WS-TOTAL-LINE.
+012700     MOVE GC-CONTROL-TOTAL TO WS-GL-AMOUNT.
+012800     WRITE RECONCILE-REPORT-LINE FROM WS-GL-LINE.
+012900     MOVE WS-DIFFERENCE TO WS-DL-DIFFERENCE.
+013000     WRITE RECONCILE-REPORT-LINE FROM WS-DIFF-LINE.
+013100     MOVE WS-EXCLUDED-COUNT TO WS-EL-COUNT.
+013200     WRITE RECONCILE-REPORT-LINE FROM WS-EXCLUDED-LINE.
+013300
+013400     IF TOTAL-OVERFLOW
+013500       MOVE "OVERFLOW" TO WS-RL-RESULT
+013600     ELSE
+013700       IF WS-DIFFERENCE > WS-TOLERANCE
+013800           OR WS-DIFFERENCE < -WS-TOLERANCE
+013900         MOVE "OUT OF" TO WS-RL-RESULT
+014000       ELSE
+014100         MOVE "IN TOL" TO WS-RL-RESULT
+014200       END-IF
+014300     END-IF.
+014400     WRITE RECONCILE-REPORT-LINE FROM WS-RESULT-LINE.
+014500
+014600     IF NOT REPORT-OK
+014700       DISPLAY "Reconciliation report write error, status "
+014800           WS-REPORT-STATUS
+014900     END-IF.
+015000
+015100     CLOSE RECONCILE-REPORT-FILE.
+015200     GOBACK.
