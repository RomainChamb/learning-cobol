@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PayrollDriver.
+000300
+000400 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000700     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPLOYEE-MASTER"
+000800       ORGANIZATION IS INDEXED
+000900       ACCESS MODE IS DYNAMIC
+001000       RECORD KEY IS EMPLOYEE-ID
+001100       FILE STATUS IS WS-MASTER-STATUS.
+001200     SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYROLL-REGISTER"
+001300       ORGANIZATION IS SEQUENTIAL
+001400       FILE STATUS IS WS-REGISTER-STATUS.
+001500     SELECT CHECKPOINT-FILE ASSIGN TO "PAYROLL-CHECKPOINT"
+001600       ORGANIZATION IS SEQUENTIAL
+001700       FILE STATUS IS WS-CHECKPOINT-STATUS.
+001800
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002100 FD  EMPLOYEE-MASTER-FILE.
+002200     COPY "employee-master.cpy".
+002300
+002400 FD  PAYROLL-REGISTER-FILE.
+002500 01  PAYROLL-REGISTER-LINE   PIC X(80).
+002600
+002700 FD  CHECKPOINT-FILE.
+002800     COPY "checkpoint-record.cpy".
+002900
+003000 WORKING-STORAGE SECTION.
+003100
+003200 01 WS-MASTER-STATUS   PIC XX.
+003300   88 MASTER-OK               VALUE "00".
+003400   88 MASTER-EOF              VALUE "10".
+003500
+003600 01 WS-REGISTER-STATUS PIC XX.
+003700   88 REGISTER-OK             VALUE "00".
+003800
+003900 01 WS-CHECKPOINT-STATUS PIC XX.
+004000   88 CHECKPOINT-OK            VALUE "00".
+004100   88 CHECKPOINT-EOF           VALUE "10".
+004200   88 CHECKPOINT-NOT-FOUND     VALUE "35".
+004300
+004400 01 WS-CALL-SALARY     PIC S9(5)V99.
+004500 01 WS-ERROR-CODE      PIC 9(1).
+004600 01 WS-BATCH-ID        PIC X(8).
+004700 01 WS-TODAY           PIC 9(8).
+004800
+004900 01 WS-RESTART-EMPLOYEE-ID      PIC 9(5) VALUE 0.
+005000 01 WS-CHECKPOINT-INTERVAL      PIC 9(3) VALUE 50.
+005100 01 WS-SINCE-CHECKPOINT         PIC 9(3) VALUE 0.
+005150 01 WS-RUN-COMPLETE-SW          PIC X VALUE "N".
+005160   88 RUN-COMPLETE                    VALUE "Y".
+005200
+005300 01 WS-REGISTER-LINE.
+005400   02 WS-RL-EMPLOYEE-ID    PIC 9(5).
+005500   02 FILLER               PIC X(2)  VALUE SPACES.
+005600   02 WS-RL-NAME           PIC X(20).
+005700   02 WS-RL-SALARY         PIC ZZZZ9.99.
+005800   02 FILLER               PIC X(2)  VALUE SPACES.
+005900   02 WS-RL-ERROR-CODE     PIC 9(1).
+006000   02 FILLER               PIC X(42) VALUE SPACES.
+006100
+006200 PROCEDURE DIVISION.
+006300     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+006400     MOVE WS-TODAY TO WS-BATCH-ID.
+006500
+006600     PERFORM READ-CHECKPOINT.
+006700
+006800     OPEN INPUT EMPLOYEE-MASTER-FILE.
+006810     IF NOT MASTER-OK
+006820       DISPLAY "Employee master file open error, status "
+006830           WS-MASTER-STATUS
+006840       STOP RUN
+006850     END-IF.
+006900     OPEN OUTPUT PAYROLL-REGISTER-FILE.
+006910     IF NOT REGISTER-OK
+006920       DISPLAY "Payroll register file open error, status "
+006930           WS-REGISTER-STATUS
+006940       STOP RUN
+006950     END-IF.
+007000
+007100     IF WS-RESTART-EMPLOYEE-ID > 0
+007200       MOVE WS-RESTART-EMPLOYEE-ID TO EMPLOYEE-ID
+007300       START EMPLOYEE-MASTER-FILE KEY IS GREATER THAN EMPLOYEE-ID
+007400         INVALID KEY SET MASTER-EOF TO TRUE
+007500       END-START
+007600     END-IF.
+007700
+007800     PERFORM UNTIL MASTER-EOF
+007900       READ EMPLOYEE-MASTER-FILE NEXT RECORD
+008000         AT END SET MASTER-EOF TO TRUE
+008100         NOT AT END
+008110           IF NOT MASTER-OK
+008120             DISPLAY "Employee master file read error, status "
+008130                 WS-MASTER-STATUS
+008140             STOP RUN
+008150           END-IF
+008200           MOVE SALARY TO WS-CALL-SALARY
+008300           CALL "SubProgram" USING EMPLOYEE-ID
+008400               WS-CALL-SALARY EMPLOYEE-CLASS
+008500               WS-BATCH-ID WS-ERROR-CODE
+008600           MOVE EMPLOYEE-ID TO WS-RL-EMPLOYEE-ID
+008700           MOVE EMPLOYEE-NAME TO WS-RL-NAME
+008800           MOVE WS-CALL-SALARY TO WS-RL-SALARY
+008900           MOVE WS-ERROR-CODE TO WS-RL-ERROR-CODE
+009000           WRITE PAYROLL-REGISTER-LINE FROM WS-REGISTER-LINE
+009100           ADD 1 TO WS-SINCE-CHECKPOINT
+009200           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+009300             PERFORM WRITE-CHECKPOINT
+009400             MOVE 0 TO WS-SINCE-CHECKPOINT
+009500           END-IF
+009600       END-READ
+009700     END-PERFORM.
+009800
+009900     CLOSE EMPLOYEE-MASTER-FILE.
+010000     CLOSE PAYROLL-REGISTER-FILE.
+010100
+010200*    Run completed cleanly - clear the checkpoint so a future
+010300*    run starts from the beginning of the master file again.
+010400     SET RUN-COMPLETE TO TRUE.
+010500     PERFORM WRITE-CHECKPOINT.
+010600     GOBACK.
+010700
+010800 READ-CHECKPOINT.
+010900     OPEN INPUT CHECKPOINT-FILE.
+010910     IF CHECKPOINT-NOT-FOUND
+011000       MOVE 0 TO WS-RESTART-EMPLOYEE-ID
+011010     ELSE
+011020       IF NOT CHECKPOINT-OK
+011030         DISPLAY "Checkpoint file open error, status "
+011040             WS-CHECKPOINT-STATUS
+011050         STOP RUN
+011060       END-IF
+011300       READ CHECKPOINT-FILE
+011400         AT END MOVE 0 TO WS-RESTART-EMPLOYEE-ID
+011500         NOT AT END
+011600           MOVE CP-LAST-EMPLOYEE-ID TO WS-RESTART-EMPLOYEE-ID
+011610           IF WS-RESTART-EMPLOYEE-ID > 0
+011620             MOVE CP-BATCH-ID TO WS-BATCH-ID
+011630           END-IF
+011700       END-READ
+011800       CLOSE CHECKPOINT-FILE
+011900     END-IF.
+012000
+012100 WRITE-CHECKPOINT.
+012200     OPEN OUTPUT CHECKPOINT-FILE.
+012210     IF NOT CHECKPOINT-OK
+012220       DISPLAY "Checkpoint file open error, status "
+012230           WS-CHECKPOINT-STATUS
+012240       STOP RUN
+012250     END-IF.
+012300     IF RUN-COMPLETE
+012400       MOVE 0 TO CP-LAST-EMPLOYEE-ID
+012500     ELSE
+012600       MOVE EMPLOYEE-ID TO CP-LAST-EMPLOYEE-ID
+012700     END-IF.
+012800     MOVE WS-BATCH-ID TO CP-BATCH-ID.
+012850     MOVE WS-TODAY TO CP-CHECKPOINT-DATE.
+012900     WRITE CHECKPOINT-RECORD.
+012910     IF NOT CHECKPOINT-OK
+012920       DISPLAY "Checkpoint file write error, status "
+012930           WS-CHECKPOINT-STATUS
+012940     END-IF.
+013000     CLOSE CHECKPOINT-FILE.
