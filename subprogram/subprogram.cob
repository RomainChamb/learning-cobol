@@ -1,14 +1,127 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. SubProgram.
-000300 
-000400 DATA DIVISION.
-000500 LINKAGE SECTION.
-000600 01 EMPLOYEE-ID  PIC 9(5).
-000700 01 SALARY       PIC 9(5)V99.
-000800 01 ERROR-CODE   PIC 9(1).
-000900 
-001000 PROCEDURE DIVISION USING EMPLOYEE-ID SALARY ERROR-CODE.
-001100     DISPLAY "Computing salary for employee : " EMPLOYEE-ID.
-001200     DISPLAY "Salary : " SALARY.
-001300     MOVE 0 TO ERROR-CODE.
-001400     GOBACK.
+000300
+000400 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000700     SELECT CALL-AUDIT-FILE ASSIGN TO "CALL-AUDIT-LOG"
+000800       ORGANIZATION IS SEQUENTIAL
+000900       FILE STATUS IS WS-LOG-STATUS.
+001000
+001100 DATA DIVISION.
+001200 FILE SECTION.
+001300 FD  CALL-AUDIT-FILE.
+001400     COPY "audit-record.cpy".
+001500
+001600 WORKING-STORAGE SECTION.
+001700
+001800 01 WS-LOG-STATUS PIC XX.
+001900   88 LOG-OK              VALUE "00".
+002000
+002100 COPY "rate-table.cpy".
+002200
+002300 01 WS-STANDARD-PAY-CAP   PIC 9(5)V99 VALUE 5000.00.
+002400 01 WS-OT-MULTIPLIER      PIC 9V99.
+002500 01 WS-WITHHOLD-PCT       PIC V999.
+002600 01 WS-BASE-PAY           PIC S9(5)V99.
+002700 01 WS-OT-PAY             PIC S9(5)V99.
+002800 01 WS-GROSS-PAY          PIC S9(5)V99.
+002900 01 WS-NET-PAY            PIC S9(5)V99.
+003000 01 WS-SALARY-IN          PIC S9(5)V99.
+003100 01 WS-RUN-DATE           PIC 9(8).
+003200
+003300 01 WS-RATE-FOUND-SW      PIC X VALUE "N".
+003400   88 RATE-FOUND                VALUE "Y".
+003500
+003600 01 WS-OVERFLOW-SW        PIC X VALUE "N".
+003700   88 PAY-OVERFLOW              VALUE "Y".
+003800
+003900 LINKAGE SECTION.
+004000 01 EMPLOYEE-ID      PIC 9(5).
+004100 01 SALARY           PIC S9(5)V99.
+004200 01 EMPLOYEE-CLASS   PIC X(2).
+004300 01 BATCH-ID         PIC X(8).
+004400 01 ERROR-CODE       PIC 9(1).
+004500   COPY "error-codes.cpy".
+004600
+004700 PROCEDURE DIVISION USING EMPLOYEE-ID SALARY EMPLOYEE-CLASS
+004800     BATCH-ID ERROR-CODE.
+004900     DISPLAY "Computing salary for employee : " EMPLOYEE-ID.
+005000     DISPLAY "Salary : " SALARY.
+005100     SET ERR-NONE TO TRUE.
+005200     MOVE "N" TO WS-RATE-FOUND-SW.
+005300     MOVE "N" TO WS-OVERFLOW-SW.
+005400     MOVE SALARY TO WS-SALARY-IN.
+005500
+005600     IF EMPLOYEE-ID < 10000
+005700       SET ERR-INVALID-EMPLOYEE-ID TO TRUE
+005800     ELSE
+005900       IF SALARY NOT > 0
+006000         SET ERR-INVALID-SALARY TO TRUE
+006100       ELSE
+006200         PERFORM VARYING RATE-IDX FROM 1 BY 1
+006300             UNTIL RATE-IDX > 5
+006400           IF RATE-CLASS(RATE-IDX) = EMPLOYEE-CLASS
+006500             MOVE RATE-OT-MULTIPLIER(RATE-IDX) TO
+006600                 WS-OT-MULTIPLIER
+006700             MOVE RATE-WITHHOLD-PCT(RATE-IDX) TO
+006800                 WS-WITHHOLD-PCT
+006900             SET RATE-FOUND TO TRUE
+007000           END-IF
+007100         END-PERFORM
+007200         IF NOT RATE-FOUND
+007300           SET ERR-RATE-NOT-FOUND TO TRUE
+007400         ELSE
+007500           IF SALARY > WS-STANDARD-PAY-CAP
+007600             COMPUTE WS-OT-PAY =
+007700                 (SALARY - WS-STANDARD-PAY-CAP) *
+007800                 WS-OT-MULTIPLIER
+007900               ON SIZE ERROR SET PAY-OVERFLOW TO TRUE
+008000             MOVE WS-STANDARD-PAY-CAP TO WS-BASE-PAY
+008100           ELSE
+008200             MOVE SALARY TO WS-BASE-PAY
+008300             MOVE 0 TO WS-OT-PAY
+008400           END-IF
+008500           IF NOT PAY-OVERFLOW
+008600             COMPUTE WS-GROSS-PAY = WS-BASE-PAY + WS-OT-PAY
+008700               ON SIZE ERROR SET PAY-OVERFLOW TO TRUE
+008800           END-IF
+008900           IF NOT PAY-OVERFLOW
+009000             COMPUTE WS-NET-PAY ROUNDED =
+009100                 WS-GROSS-PAY -
+009200                 (WS-GROSS-PAY * WS-WITHHOLD-PCT)
+009300               ON SIZE ERROR SET PAY-OVERFLOW TO TRUE
+009400           END-IF
+009500           IF PAY-OVERFLOW
+009600             SET ERR-PAY-OVERFLOW TO TRUE
+009700           ELSE
+009800             MOVE WS-NET-PAY TO SALARY
+009900           END-IF
+010000         END-IF
+010100       END-IF
+010200     END-IF.
+010300
+010400     DISPLAY "Computed salary : " SALARY.
+010500     DISPLAY "Error code : " ERROR-CODE.
+010600
+010700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+010800     OPEN EXTEND CALL-AUDIT-FILE.
+010900     IF LOG-OK
+011000       MOVE EMPLOYEE-ID TO AR-EMPLOYEE-ID
+011100       MOVE WS-SALARY-IN TO AR-SALARY-IN
+011200       MOVE SALARY TO AR-SALARY-OUT
+011300       MOVE ERROR-CODE TO AR-ERROR-CODE
+011400       MOVE WS-RUN-DATE TO AR-RUN-DATE
+011500       MOVE BATCH-ID TO AR-BATCH-ID
+011600       WRITE AUDIT-RECORD
+011700       IF NOT LOG-OK AND ERR-NONE
+011800         SET ERR-AUDIT-LOG-FAILURE TO TRUE
+011900       END-IF
+012000       CLOSE CALL-AUDIT-FILE
+012100     ELSE
+012200       IF ERR-NONE
+012300         SET ERR-AUDIT-LOG-FAILURE TO TRUE
+012400       END-IF
+012500     END-IF.
+012600
+012700     GOBACK.
