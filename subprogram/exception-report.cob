@@ -0,0 +1,92 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ExceptionReport.
+000300
+000400 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000700     SELECT CALL-AUDIT-FILE ASSIGN TO "CALL-AUDIT-LOG"
+000800       ORGANIZATION IS SEQUENTIAL
+000900       FILE STATUS IS WS-LOG-STATUS.
+001000     SELECT EXCEPTION-LIST-FILE ASSIGN TO "EXCEPTION-LIST"
+001100       ORGANIZATION IS SEQUENTIAL
+001200       FILE STATUS IS WS-LIST-STATUS.
+001300
+001400 DATA DIVISION.
+001500 FILE SECTION.
+001600 FD  CALL-AUDIT-FILE.
+001700     COPY "audit-record.cpy".
+001800
+001900 FD  EXCEPTION-LIST-FILE.
+002000 01  EXCEPTION-LIST-LINE   PIC X(80).
+002100
+002200 WORKING-STORAGE SECTION.
+002300
+002400 01 WS-LOG-STATUS  PIC XX.
+002500   88 LOG-OK               VALUE "00".
+002600   88 LOG-EOF               VALUE "10".
+002700
+002800 01 WS-LIST-STATUS PIC XX.
+002900   88 LIST-OK              VALUE "00".
+003000
+003100 01 WS-EXCEPTION-COUNT PIC 9(6) VALUE 0.
+003200
+003300 01 WS-ERROR-CODE PIC 9(1).
+003400   COPY "error-codes.cpy".
+003500
+003600 01 WS-EXCEPTION-LINE.
+003700   02 FILLER              PIC X(13) VALUE "Employee ID ".
+003800   02 WS-EL-EMPLOYEE-ID   PIC 9(5).
+003900   02 FILLER              PIC X(14) VALUE " : error code ".
+004000   02 WS-EL-ERROR-CODE    PIC 9(1).
+004100   02 FILLER              PIC X(6)  VALUE " batch".
+004200   02 WS-EL-BATCH-ID      PIC X(8).
+004300   02 FILLER              PIC X(33) VALUE SPACES.
+004400
+004500 01 WS-COUNT-LINE.
+004600   02 FILLER              PIC X(20) VALUE
+004700       "Exceptions found : ".
+004800   02 WS-CL-COUNT         PIC ZZZZZ9.
+004900   02 FILLER              PIC X(54) VALUE SPACES.
+005000
+005100 PROCEDURE DIVISION.
+005200     OPEN INPUT CALL-AUDIT-FILE.
+005210     IF NOT LOG-OK
+005220       DISPLAY "Call audit log open error, status " WS-LOG-STATUS
+005230       STOP RUN
+005240     END-IF.
+005300     OPEN OUTPUT EXCEPTION-LIST-FILE.
+005310     IF NOT LIST-OK
+005320       DISPLAY "Exception list file open error, status "
+005330           WS-LIST-STATUS
+005340       CLOSE CALL-AUDIT-FILE
+005350       STOP RUN
+005360     END-IF.
+005400
+005500     PERFORM UNTIL LOG-EOF
+005600       READ CALL-AUDIT-FILE
+005700         AT END SET LOG-EOF TO TRUE
+005800         NOT AT END
+005810           IF NOT LOG-OK
+005820             DISPLAY "Call audit log read error, status "
+005830                 WS-LOG-STATUS
+005840             CLOSE CALL-AUDIT-FILE
+005850             CLOSE EXCEPTION-LIST-FILE
+005860             STOP RUN
+005870           END-IF
+005900           MOVE AR-ERROR-CODE TO WS-ERROR-CODE
+006000           IF NOT ERR-NONE
+006100             ADD 1 TO WS-EXCEPTION-COUNT
+006200             MOVE AR-EMPLOYEE-ID TO WS-EL-EMPLOYEE-ID
+006300             MOVE AR-ERROR-CODE TO WS-EL-ERROR-CODE
+006400             MOVE AR-BATCH-ID TO WS-EL-BATCH-ID
+006500             WRITE EXCEPTION-LIST-LINE FROM WS-EXCEPTION-LINE
+006600           END-IF
+006700       END-READ
+006800     END-PERFORM.
+006900
+007000     CLOSE CALL-AUDIT-FILE.
+007100
+007200     MOVE WS-EXCEPTION-COUNT TO WS-CL-COUNT.
+007300     WRITE EXCEPTION-LIST-LINE FROM WS-COUNT-LINE.
+007400     CLOSE EXCEPTION-LIST-FILE.
+007500     GOBACK.
