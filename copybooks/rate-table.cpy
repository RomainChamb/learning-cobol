@@ -0,0 +1,10 @@
+000100*RATE-TABLE - overtime multiplier and withholding percentage by
+000200*employee classification, used by SubProgram's pay computation.
+000300 01  WS-RATE-TABLE-VALUES.
+000400     05  FILLER  PIC X(40) VALUE
+000500         "EX150220HR150150MG100250PT100100TM100120".
+000600 01  WS-RATE-TABLE REDEFINES WS-RATE-TABLE-VALUES.
+000700     05  RATE-ENTRY OCCURS 5 TIMES INDEXED BY RATE-IDX.
+000800         10  RATE-CLASS           PIC X(2).
+000900         10  RATE-OT-MULTIPLIER   PIC 9V99.
+001000         10  RATE-WITHHOLD-PCT    PIC V999.
