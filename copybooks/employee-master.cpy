@@ -0,0 +1,8 @@
+000100*EMPLOYEE-MASTER-RECORD - shared layout for the employee master
+000200*file. Read by the payroll driver and maintained online by the
+000300*employee pay maintenance screen.
+000400 01  EMPLOYEE-MASTER-RECORD.
+000500     05  EMPLOYEE-ID             PIC 9(5).
+000600     05  EMPLOYEE-NAME           PIC X(20).
+000700     05  EMPLOYEE-CLASS          PIC X(2).
+000800     05  SALARY                  PIC 9(5)V99.
