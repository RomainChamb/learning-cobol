@@ -0,0 +1,7 @@
+000100*CHECKPOINT-RECORD - last successfully processed EMPLOYEE-ID for
+000200*the payroll batch run, so a restart can skip already-processed
+000300*employees instead of reprocessing the whole master file.
+000400 01  CHECKPOINT-RECORD.
+000500     05  CP-LAST-EMPLOYEE-ID     PIC 9(5).
+000600     05  CP-BATCH-ID             PIC X(8).
+000700     05  CP-CHECKPOINT-DATE      PIC 9(8).
