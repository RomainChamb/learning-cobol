@@ -0,0 +1,10 @@
+000100*AUDIT-RECORD - one persistent record per SubProgram invocation,
+000200*scanned by the exception-listing report and kept for payroll
+000300*audit trail / reconciliation.
+000400 01  AUDIT-RECORD.
+000500     05  AR-EMPLOYEE-ID      PIC 9(5).
+000600     05  AR-SALARY-IN        PIC S9(5)V99.
+000700     05  AR-SALARY-OUT       PIC S9(5)V99.
+000800     05  AR-ERROR-CODE       PIC 9(1).
+000900     05  AR-RUN-DATE         PIC 9(8).
+001000     05  AR-BATCH-ID         PIC X(8).
