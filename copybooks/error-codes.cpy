@@ -0,0 +1,8 @@
+000100*ERROR-CODES - shared SubProgram call-result taxonomy. COPY this
+000200*directly under a PIC 9(1) ERROR-CODE field.
+000300   88  ERR-NONE                    VALUE 0.
+000400   88  ERR-INVALID-EMPLOYEE-ID     VALUE 1.
+000500   88  ERR-INVALID-SALARY          VALUE 2.
+000600   88  ERR-RATE-NOT-FOUND          VALUE 3.
+000700   88  ERR-AUDIT-LOG-FAILURE       VALUE 4.
+000800   88  ERR-PAY-OVERFLOW            VALUE 5.
