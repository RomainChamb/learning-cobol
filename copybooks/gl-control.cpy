@@ -0,0 +1,6 @@
+000100*GL-CONTROL-RECORD - independently supplied general-ledger
+000200*control total for a payroll batch, used by the payroll-to-
+000300*ledger reconciliation program.
+000400 01  GL-CONTROL-RECORD.
+000500     05  GC-BATCH-ID         PIC X(8).
+000600     05  GC-CONTROL-TOTAL    PIC S9(7)V99.
