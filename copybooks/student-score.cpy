@@ -0,0 +1,6 @@
+000100*STUDENT-SCORE-RECORD - shared layout for the student-scores file.
+000200*Used by BasicTable and any other grading program that reads
+000300*or writes class roster scores.
+000400 01  STUDENT-SCORE-RECORD.
+000500     05  STUDENT-ID          PIC X(5).
+000600     05  STUDENT-SCORE       PIC 9(3).
