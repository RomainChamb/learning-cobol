@@ -1,18 +1,172 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. BasicTable.
-000300 
-000400 DATA DIVISION.
-000500 WORKING-STORAGE SECTION.
-000600 
-000700 01 IDX PIC 9(1).
-000800 01 GRADES.
-000900   02 GRADE PIC 9(2) OCCURS 3 TIMES.
-001000    
-001100 PROCEDURE DIVISION.
-001200   MOVE 10 TO GRADE(1).
-001300   MOVE 2 TO GRADE(2).
-001400   MOVE 16 TO GRADE(3).
-001500   
-001600   PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 3
-001700    DISPLAY "Note " IDX " : " GRADE(IDX)
-001800   END-PERFORM.
+000300
+000400 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000700     SELECT STUDENT-SCORES-FILE ASSIGN TO "STUDENT-SCORES"
+000800       ORGANIZATION IS SEQUENTIAL
+000900       FILE STATUS IS WS-SCORES-STATUS.
+001000     SELECT GRADE-REPORT-FILE ASSIGN TO "GRADE-REPORT"
+001100       ORGANIZATION IS SEQUENTIAL
+001200       FILE STATUS IS WS-REPORT-STATUS.
+001300
+001400 DATA DIVISION.
+001500 FILE SECTION.
+001600 FD  STUDENT-SCORES-FILE.
+001700     COPY "student-score.cpy" REPLACING ==STUDENT-SCORE-RECORD==
+001800       BY ==STUDENT-SCORES-RECORD==.
+001900
+002000 FD  GRADE-REPORT-FILE.
+002100 01  GRADE-REPORT-LINE        PIC X(80).
+002200
+002300 WORKING-STORAGE SECTION.
+002400
+002500 01 WS-SCORES-STATUS    PIC XX.
+002600   88 SCORES-OK                VALUE "00".
+002700   88 SCORES-EOF                VALUE "10".
+002800
+002900 01 WS-REPORT-STATUS    PIC XX.
+003000   88 REPORT-OK                VALUE "00".
+003050
+003060 01 WS-MORE-DATA-SW      PIC X VALUE "N".
+003070   88 MORE-DATA-PENDING        VALUE "Y".
+003100
+003200 01 WS-PASSING-THRESHOLD PIC 9(3) VALUE 60.
+003300
+003400 01 WS-ROSTER-COUNT PIC 9(4) COMP VALUE 0.
+003500 01 IDX PIC 9(4).
+003600 01 GRADES.
+003700   02 GRADE-ENTRY OCCURS 1 TO 999 TIMES
+003800       DEPENDING ON WS-ROSTER-COUNT
+003900       INDEXED BY GRADE-IDX.
+004000     03 GRADE-STUDENT-ID   PIC X(5).
+004100     03 GRADE              PIC 9(3).
+004200
+004300 01 WS-STATS.
+004400   02 WS-TOTAL            PIC 9(6) VALUE 0.
+004500   02 WS-AVERAGE          PIC 9(3)V99 VALUE 0.
+004600   02 WS-MIN              PIC 9(3) VALUE 999.
+004700   02 WS-MAX              PIC 9(3) VALUE 0.
+004800   02 WS-BELOW-PASSING    PIC 9(4) VALUE 0.
+004900
+005000 01 WS-DETAIL-LINE.
+005100   02 FILLER               PIC X(6)  VALUE "Note ".
+005200   02 WS-DL-STUDENT-ID     PIC X(5).
+005300   02 FILLER               PIC X(4)  VALUE " : ".
+005400   02 WS-DL-GRADE          PIC ZZ9.
+005500   02 FILLER               PIC X(60) VALUE SPACES.
+005600
+005700 01 WS-SUMMARY-LINE.
+005800   02 FILLER               PIC X(20) VALUE "Class average : ".
+005900   02 WS-SL-AVERAGE        PIC ZZ9.99.
+006000   02 FILLER               PIC X(55) VALUE SPACES.
+006100
+006200 01 WS-MINMAX-LINE.
+006300   02 FILLER               PIC X(20) VALUE "Min / Max score: ".
+006400   02 WS-ML-MIN            PIC ZZ9.
+006500   02 FILLER               PIC X(3)  VALUE " / ".
+006600   02 WS-ML-MAX            PIC ZZ9.
+006700   02 FILLER               PIC X(50) VALUE SPACES.
+006800
+006900 01 WS-BELOW-LINE.
+007000   02 FILLER             PIC X(25) VALUE "Below passing (".
+007100   02 WS-BL-THRESHOLD      PIC ZZ9.
+007200   02 FILLER               PIC X(4)  VALUE ") : ".
+007300   02 WS-BL-COUNT          PIC ZZZ9.
+007400   02 FILLER               PIC X(40) VALUE SPACES.
+007500
+007600 01 WS-COUNT-LINE.
+007700   02 FILLER               PIC X(20) VALUE "Students counted : ".
+007800   02 WS-CL-COUNT          PIC ZZZ9.
+007900   02 FILLER               PIC X(55) VALUE SPACES.
+007950
+007960 01 WS-TRUNC-LINE.
+007970   02 FILLER               PIC X(44) VALUE
+007980       "WARNING - roster full, records were dropped".
+007990   02 FILLER               PIC X(36) VALUE SPACES.
+008000
+008100 PROCEDURE DIVISION.
+008200   OPEN INPUT STUDENT-SCORES-FILE.
+008210   IF NOT SCORES-OK
+008220     DISPLAY "Student scores file open error, status "
+008230         WS-SCORES-STATUS
+008240     STOP RUN
+008250   END-IF.
+008300   PERFORM UNTIL SCORES-EOF OR WS-ROSTER-COUNT = 999
+008400     READ STUDENT-SCORES-FILE
+008500       AT END SET SCORES-EOF TO TRUE
+008600       NOT AT END
+008610         IF NOT SCORES-OK
+008620           DISPLAY "Student scores file read error, status "
+008630               WS-SCORES-STATUS
+008640           CLOSE STUDENT-SCORES-FILE
+008650           STOP RUN
+008660         END-IF
+008700         ADD 1 TO WS-ROSTER-COUNT
+008800         MOVE STUDENT-ID TO GRADE-STUDENT-ID(WS-ROSTER-COUNT)
+008900         MOVE STUDENT-SCORE TO GRADE(WS-ROSTER-COUNT)
+009000     END-READ
+009100   END-PERFORM.
+009110   IF WS-ROSTER-COUNT = 999 AND NOT SCORES-EOF
+009120     READ STUDENT-SCORES-FILE
+009130       AT END SET SCORES-EOF TO TRUE
+009140       NOT AT END
+009150         IF NOT SCORES-OK
+009160           DISPLAY "Student scores file read error, status "
+009170               WS-SCORES-STATUS
+009180           CLOSE STUDENT-SCORES-FILE
+009190           STOP RUN
+009195         END-IF
+009196         SET MORE-DATA-PENDING TO TRUE
+009200     END-READ
+009210   END-IF.
+009220   CLOSE STUDENT-SCORES-FILE.
+009300
+009400   OPEN OUTPUT GRADE-REPORT-FILE.
+009410   IF NOT REPORT-OK
+009420     DISPLAY "Grade report file open error, status "
+009430         WS-REPORT-STATUS
+009440     STOP RUN
+009450   END-IF.
+009500
+009600   PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-ROSTER-COUNT
+009700     DISPLAY "Note " GRADE-STUDENT-ID(IDX) " : " GRADE(IDX)
+009800     MOVE GRADE-STUDENT-ID(IDX) TO WS-DL-STUDENT-ID
+009900     MOVE GRADE(IDX) TO WS-DL-GRADE
+010000     WRITE GRADE-REPORT-LINE FROM WS-DETAIL-LINE
+010100     ADD GRADE(IDX) TO WS-TOTAL
+010200     IF GRADE(IDX) < WS-MIN
+010300       MOVE GRADE(IDX) TO WS-MIN
+010400     END-IF
+010500     IF GRADE(IDX) > WS-MAX
+010600       MOVE GRADE(IDX) TO WS-MAX
+010700     END-IF
+010800     IF GRADE(IDX) < WS-PASSING-THRESHOLD
+010900       ADD 1 TO WS-BELOW-PASSING
+011000     END-IF
+011100   END-PERFORM.
+011200
+011300   IF WS-ROSTER-COUNT > 0
+011400     COMPUTE WS-AVERAGE ROUNDED = WS-TOTAL / WS-ROSTER-COUNT
+011500   ELSE
+011600     MOVE 0 TO WS-MIN
+011700   END-IF.
+011800
+011900   MOVE WS-ROSTER-COUNT TO WS-CL-COUNT.
+012000   WRITE GRADE-REPORT-LINE FROM WS-COUNT-LINE.
+012100   MOVE WS-AVERAGE TO WS-SL-AVERAGE.
+012200   WRITE GRADE-REPORT-LINE FROM WS-SUMMARY-LINE.
+012300   MOVE WS-MIN TO WS-ML-MIN.
+012400   MOVE WS-MAX TO WS-ML-MAX.
+012500   WRITE GRADE-REPORT-LINE FROM WS-MINMAX-LINE.
+012600   MOVE WS-PASSING-THRESHOLD TO WS-BL-THRESHOLD.
+012700   MOVE WS-BELOW-PASSING TO WS-BL-COUNT.
+012800   WRITE GRADE-REPORT-LINE FROM WS-BELOW-LINE.
+012850
+012860   IF MORE-DATA-PENDING
+012870     DISPLAY "WARNING - roster full, records were dropped"
+012880     WRITE GRADE-REPORT-LINE FROM WS-TRUNC-LINE
+012890   END-IF.
+012900
+013000   CLOSE GRADE-REPORT-FILE.
